@@ -0,0 +1,157 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYVAL                                          *
+      * DESCRIPTION: Edit checks run against a domestic payment        *
+      *              commarea before a consent is allowed to move to   *
+      *              authorised status.  Rejects the consent and sets  *
+      *              DFHCA-01-RETURN-CD / DFHCA-01-ERROR-MSG when a    *
+      *              check fails:                                     *
+      *                - DFHCA-01-DEBIT-AC-SCHEMENAME and              *
+      *                  DFHCA-01-CREDIT-AC-SCHEMENAME must both be    *
+      *                  schemes this system supports, whenever the    *
+      *                  consent is being moved to authorised status.  *
+      *                - every DFHCA-01-CHARGE-CUR-CD must match       *
+      *                  DFHCA-01-CURRENCY-CD, unless the charge is    *
+      *                  borne SHARED (SHAR) or under a service-level  *
+      *                  agreement (SLEV), where an intermediary may   *
+      *                  legitimately deduct its charge in its own     *
+      *                  currency.                                     *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/05/22  RSH  INITIAL VERSION - CURRENCY CROSS-CHECK.        *
+      *  17/09/05  RSH  ADDED ACCOUNT SCHEME REFERENCE-DATA CHECK.     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYVAL.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  22/05/2017.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  DPAYVAL-RETCD-CURRENCY     PIC S9(4) VALUE +20.
+       77  DPAYVAL-RETCD-SCHEME       PIC S9(4) VALUE +30.
+
+       77  DPAYVAL-CHECK-SCHEME       PIC X(50).
+
+       01  DPAYVAL-MESSAGE.
+           05  FILLER                     PIC X(21)
+               VALUE "CHARGE CURRENCY CODE ".
+           05  DPAYVAL-MSG-CHG-CUR        PIC X(03).
+           05  FILLER                     PIC X(26)
+               VALUE " DOES NOT MATCH PAYMENT ".
+           05  DPAYVAL-MSG-PAY-CUR        PIC X(03).
+
+       01  DPAYVAL-SCHEME-MESSAGE.
+           05  FILLER                     PIC X(29)
+               VALUE "UNRECOGNISED ACCOUNT SCHEME:".
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DPAYVAL-MSG-SCHEME-NAME    PIC X(50).
+
+      *****************************************************************
+      * SCHEME REFERENCE TABLE - SUPPORTED DFHCA-01-xxxx-SCHEMENAME   *
+      * VALUES.  ADD NEW SCHEMES HERE AS THEY ARE ONBOARDED.          *
+      *****************************************************************
+       01  DPAYVAL-SCHEME-NAMES.
+           05  FILLER                     PIC X(50)
+               VALUE "UK.OBIE.SortCodeAccountNumber".
+           05  FILLER                     PIC X(50)
+               VALUE "UK.OBIE.IBAN".
+           05  FILLER                     PIC X(50)
+               VALUE "UK.OBIE.PAN".
+           05  FILLER                     PIC X(50)
+               VALUE "UK.OBIE.Paym".
+           05  FILLER                     PIC X(50)
+               VALUE "UK.OBIE.BBAN".
+
+       01  DPAYVAL-SCHEME-TABLE REDEFINES DPAYVAL-SCHEME-NAMES.
+           05  DPAYVAL-SCHEME-ENTRY       PIC X(50)
+               OCCURS 5 TIMES
+               INDEXED BY DPAYVAL-SCHEME-IDX.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DPAYTST.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAINLINE.
+           PERFORM 3000-CHECK-SCHEME-NAMES
+               THRU 3000-EXIT.
+           IF DFHCA-01-RETURN-CD = ZERO
+               PERFORM 2000-CHECK-CHARGE-CURRENCY
+                   THRU 2000-EXIT
+                   VARYING DFHCA-01-CHARGE-IDX FROM 1 BY 1
+                   UNTIL DFHCA-01-CHARGE-IDX > DFHCA-01-CHARGE-COUNT
+                       OR DFHCA-01-RETURN-CD NOT = ZERO
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * A CHARGE CURRENCY THAT DIFFERS FROM THE PAYMENT CURRENCY IS   *
+      * ONLY ALLOWED WHEN THE CHARGE BEARER IS SHARED (SHAR) OR SLEV, *
+      * WHERE AN INTERMEDIARY MAY LEGITIMATELY APPLY ITS OWN CHARGE   *
+      * IN ITS OWN CURRENCY.                                          *
+      *****************************************************************
+       2000-CHECK-CHARGE-CURRENCY.
+           IF DFHCA-01-CHARGE-CUR-CD (DFHCA-01-CHARGE-IDX)
+                   NOT = DFHCA-01-CURRENCY-CD
+               IF NOT DFHCA-01-CHG-BEAR-SHARED (DFHCA-01-CHARGE-IDX)
+                   AND NOT DFHCA-01-CHG-BEAR-SLEV (DFHCA-01-CHARGE-IDX)
+                   MOVE DPAYVAL-RETCD-CURRENCY TO DFHCA-01-RETURN-CD
+                   SET DFHCA-01-CONSENT-REJECTED TO TRUE
+                   MOVE DFHCA-01-CHARGE-CUR-CD (DFHCA-01-CHARGE-IDX)
+                       TO DPAYVAL-MSG-CHG-CUR
+                   MOVE DFHCA-01-CURRENCY-CD TO DPAYVAL-MSG-PAY-CUR
+                   MOVE DPAYVAL-MESSAGE TO DFHCA-01-ERROR-MSG
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * A CONSENT MAY ONLY MOVE TO AUTHORISED STATUS WHEN BOTH THE    *
+      * DEBIT AND CREDIT ACCOUNT SCHEME NAMES ARE ONES THIS SYSTEM    *
+      * RECOGNISES - OTHERWISE THE CONSENT IS REJECTED BEFORE IT EVER *
+      * REACHES SETTLEMENT.                                           *
+      *****************************************************************
+       3000-CHECK-SCHEME-NAMES.
+           IF DFHCA-01-RETURN-CD = ZERO
+                   AND DFHCA-01-CONSENT-AUTHORISED
+               MOVE DFHCA-01-DEBIT-AC-SCHEMENAME TO DPAYVAL-CHECK-SCHEME
+               PERFORM 3100-VALIDATE-SCHEME
+                   THRU 3100-EXIT
+               IF DFHCA-01-RETURN-CD = ZERO
+                   MOVE DFHCA-01-CREDIT-AC-SCHEMENAME
+                       TO DPAYVAL-CHECK-SCHEME
+                   PERFORM 3100-VALIDATE-SCHEME
+                       THRU 3100-EXIT
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-VALIDATE-SCHEME.
+           SET DPAYVAL-SCHEME-IDX TO 1.
+           SEARCH DPAYVAL-SCHEME-ENTRY
+               AT END
+                   MOVE DPAYVAL-RETCD-SCHEME TO DFHCA-01-RETURN-CD
+                   SET DFHCA-01-CONSENT-REJECTED TO TRUE
+                   MOVE DPAYVAL-CHECK-SCHEME TO DPAYVAL-MSG-SCHEME-NAME
+                   MOVE DPAYVAL-SCHEME-MESSAGE TO DFHCA-01-ERROR-MSG
+               WHEN DPAYVAL-SCHEME-ENTRY (DPAYVAL-SCHEME-IDX)
+                       = DPAYVAL-CHECK-SCHEME
+                   CONTINUE
+           END-SEARCH.
+       3100-EXIT.
+           EXIT.
