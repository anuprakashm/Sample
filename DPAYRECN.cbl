@@ -0,0 +1,266 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYRECN                                         *
+      * DESCRIPTION: Daily consent-versus-payment status              *
+      *              reconciliation report.  Reads every DFHCA-01     *
+      *              commarea image captured today (DPAYIMG), keeps   *
+      *              the latest image per DFHCA-01-CONSENT-ID, and     *
+      *              flags any consent where CONSENT-STATUS shows      *
+      *              authorised but DOMESTIC-PAY-STATUS never moved    *
+      *              off its initial value, or vice versa, onto an     *
+      *              exception report (DPAYRECR).                      *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/03/02  RSH  INITIAL VERSION.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYRECN.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  02/03/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYIMG-FILE ASSIGN TO "DPAYIMG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYRECN-IMAGE-STATUS.
+
+           SELECT DPAYSORT-FILE ASSIGN TO "DPAYRSRT".
+
+           SELECT DPAYSRTO-FILE ASSIGN TO "DPAYRSRO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYRECN-SRTO-STATUS.
+
+           SELECT DPAYRECR-FILE ASSIGN TO "DPAYRECR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYRECN-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYIMG-FILE
+           RECORDING MODE IS F.
+           COPY DPAYIMG.
+
+       SD  DPAYSORT-FILE.
+       01  DPAYSORT-RECORD.
+           COPY DPAYTST.
+
+       FD  DPAYSRTO-FILE
+           RECORDING MODE IS F.
+       01  DPAYSRTO-RECORD.
+           COPY DPAYTST.
+
+       FD  DPAYRECR-FILE
+           RECORDING MODE IS F.
+       01  DPAYRECR-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DPAYRECN-IMAGE-STATUS      PIC X(02).
+           88  DPAYRECN-IMAGE-OK          VALUE "00".
+           88  DPAYRECN-IMAGE-EOF         VALUE "10".
+
+       77  DPAYRECN-REPORT-STATUS     PIC X(02).
+
+       77  DPAYRECN-SRTO-STATUS       PIC X(02).
+           88  DPAYRECN-SRTO-OK           VALUE "00".
+           88  DPAYRECN-SRTO-EOF          VALUE "10".
+
+       01  DPAYRECN-SWITCHES.
+           05  DPAYRECN-EOF-SW            PIC X(01) VALUE "N".
+               88  DPAYRECN-AT-EOF            VALUE "Y".
+           05  DPAYRECN-FIRST-SW          PIC X(01) VALUE "Y".
+               88  DPAYRECN-FIRST-RECORD      VALUE "Y".
+
+       01  DPAYRECN-COUNTERS.
+           05  DPAYRECN-CONSENT-CT        PIC 9(07) COMP-3 VALUE 0.
+           05  DPAYRECN-EXCEPT-CT         PIC 9(07) COMP-3 VALUE 0.
+
+       01  DPAYRECN-CURRENT-GROUP.
+           05  DPAYRECN-CURR-ID           PIC 9(09).
+           05  DPAYRECN-CURR-REC.
+               COPY DPAYTST.
+
+       01  DPAYRECN-HEADING-1.
+           05  FILLER                     PIC X(42)
+               VALUE "DPAYRECN - CONSENT/PAYMENT RECONCILIATION".
+           05  FILLER                     PIC X(10) VALUE SPACES.
+           05  FILLER                     PIC X(07) VALUE "RUN ON ".
+           05  DPAYRECN-H1-DATE           PIC X(10).
+
+       01  DPAYRECN-HEADING-2.
+           05  FILLER                     PIC X(12) VALUE "CONSENT-ID".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(16)
+               VALUE "CONSENT-STATUS".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(16) VALUE "PAY-STATUS".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(40) VALUE "EXCEPTION".
+
+       01  DPAYRECN-DETAIL-LINE.
+           05  DPAYRECN-D-ID              PIC 9(09).
+           05  FILLER                     PIC X(05) VALUE SPACES.
+           05  DPAYRECN-D-CONSENT-ST      PIC X(16).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  DPAYRECN-D-PAY-ST          PIC X(16).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  DPAYRECN-D-REASON          PIC X(50).
+
+       01  DPAYRECN-SUMMARY-LINE.
+           05  FILLER                     PIC X(30)
+               VALUE "TOTAL CONSENTS RECONCILED : ".
+           05  DPAYRECN-S-CONSENT-CT      PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(10) VALUE SPACES.
+           05  FILLER                     PIC X(25)
+               VALUE "TOTAL EXCEPTIONS FOUND : ".
+           05  DPAYRECN-S-EXCEPT-CT       PIC ZZZ,ZZ9.
+
+       01  DPAYRECN-TODAY-DATE            PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-EXIT.
+           SORT DPAYSORT-FILE
+               ON ASCENDING KEY DFHCA-01-CONSENT-ID IN DPAYSORT-RECORD
+                            DFHCA-01-LAST-UPDATE-TS IN DPAYSORT-RECORD
+               USING DPAYIMG-FILE
+               GIVING DPAYSRTO-FILE.
+           PERFORM 2000-PRODUCE-REPORT
+               THRU 2000-EXIT.
+           PERFORM 8000-ROTATE-IMAGE-FILE
+               THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      * INITIALISE WORKING STORAGE AND OPEN THE REPORT FILE.          *
+      *****************************************************************
+       1000-INITIALISE.
+           ACCEPT DPAYRECN-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE DPAYRECN-TODAY-DATE TO DPAYRECN-H1-DATE.
+           OPEN OUTPUT DPAYRECR-FILE.
+           MOVE DPAYRECN-HEADING-1 TO DPAYRECR-LINE.
+           WRITE DPAYRECR-LINE.
+           MOVE DPAYRECN-HEADING-2 TO DPAYRECR-LINE.
+           WRITE DPAYRECR-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * READ THE SORTED IMAGE FILE, KEEPING THE LAST IMAGE SEEN FOR   *
+      * EACH CONSENT-ID (A CONTROL BREAK ON CONSENT-ID) AND TESTING   *
+      * THE FINAL STATE OF EACH CONSENT FOR A RECONCILIATION          *
+      * EXCEPTION.                                                    *
+      *****************************************************************
+       2000-PRODUCE-REPORT.
+           OPEN INPUT DPAYSRTO-FILE.
+           PERFORM 2100-READ-IMAGE
+               THRU 2100-EXIT.
+           PERFORM 2200-PROCESS-IMAGE
+               THRU 2200-EXIT
+               UNTIL DPAYRECN-AT-EOF.
+           IF NOT DPAYRECN-FIRST-RECORD
+               PERFORM 2300-TEST-GROUP
+                   THRU 2300-EXIT
+           END-IF.
+           CLOSE DPAYSRTO-FILE.
+           MOVE DPAYRECN-CONSENT-CT TO DPAYRECN-S-CONSENT-CT.
+           MOVE DPAYRECN-EXCEPT-CT TO DPAYRECN-S-EXCEPT-CT.
+           MOVE DPAYRECN-SUMMARY-LINE TO DPAYRECR-LINE.
+           WRITE DPAYRECR-LINE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-IMAGE.
+           READ DPAYSRTO-FILE
+               AT END
+                   SET DPAYRECN-AT-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-PROCESS-IMAGE.
+           IF DPAYRECN-FIRST-RECORD
+               MOVE "N" TO DPAYRECN-FIRST-SW
+               MOVE DFHCA-01-CONSENT-ID IN DPAYSRTO-RECORD
+                   TO DPAYRECN-CURR-ID
+               MOVE DPAYSRTO-RECORD TO DPAYRECN-CURR-REC
+           ELSE
+               IF DFHCA-01-CONSENT-ID IN DPAYSRTO-RECORD
+                       NOT = DPAYRECN-CURR-ID
+                   PERFORM 2300-TEST-GROUP
+                       THRU 2300-EXIT
+                   MOVE DFHCA-01-CONSENT-ID IN DPAYSRTO-RECORD
+                       TO DPAYRECN-CURR-ID
+               END-IF
+               MOVE DPAYSRTO-RECORD TO DPAYRECN-CURR-REC
+           END-IF.
+           PERFORM 2100-READ-IMAGE
+               THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * A CONSENT-ID GROUP HAS ENDED - DPAYRECN-CURR-REC HOLDS THE    *
+      * LAST IMAGE CAPTURED TODAY FOR THAT CONSENT. TEST ITS FINAL    *
+      * STATE FOR A RECONCILIATION EXCEPTION.                         *
+      *****************************************************************
+       2300-TEST-GROUP.
+           ADD 1 TO DPAYRECN-CONSENT-CT.
+           MOVE SPACES TO DPAYRECN-D-REASON.
+           IF DFHCA-01-CONSENT-AUTHORISED IN DPAYRECN-CURR-REC
+               AND DFHCA-01-PAY-INITIAL IN DPAYRECN-CURR-REC
+               MOVE "CONSENT AUTHORISED BUT PAYMENT NEVER POSTED"
+                   TO DPAYRECN-D-REASON
+           END-IF.
+           IF NOT DFHCA-01-CONSENT-AUTHORISED IN DPAYRECN-CURR-REC
+               AND NOT DFHCA-01-CONSENT-SETTLED IN DPAYRECN-CURR-REC
+               AND NOT DFHCA-01-PAY-INITIAL IN DPAYRECN-CURR-REC
+               AND NOT (DFHCA-01-CONSENT-REJECTED IN DPAYRECN-CURR-REC
+                   AND DFHCA-01-PAY-REJECTED IN DPAYRECN-CURR-REC)
+               MOVE "PAYMENT MOVED WITHOUT AN AUTHORISED CONSENT"
+                   TO DPAYRECN-D-REASON
+           END-IF.
+           IF DPAYRECN-D-REASON NOT = SPACES
+               ADD 1 TO DPAYRECN-EXCEPT-CT
+               MOVE DFHCA-01-CONSENT-ID IN DPAYRECN-CURR-REC
+                   TO DPAYRECN-D-ID
+               MOVE DFHCA-01-CONSENT-STATUS IN DPAYRECN-CURR-REC
+                   TO DPAYRECN-D-CONSENT-ST
+               MOVE DFHCA-01-DOMESTIC-PAY-STATUS IN DPAYRECN-CURR-REC
+                   TO DPAYRECN-D-PAY-ST
+               MOVE DPAYRECN-DETAIL-LINE TO DPAYRECR-LINE
+               WRITE DPAYRECR-LINE
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * THE SORT ABOVE HAS ALREADY READ AND CLOSED DPAYIMG-FILE.      *
+      * EMPTY IT NOW SO TOMORROW'S RUN SEES ONLY TOMORROW'S IMAGES -  *
+      * DPAYIMG IS A DAILY FILE, NOT A PERMANENT HISTORY.             *
+      *****************************************************************
+       8000-ROTATE-IMAGE-FILE.
+           OPEN OUTPUT DPAYIMG-FILE.
+           CLOSE DPAYIMG-FILE.
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DPAYRECR-FILE.
+       9000-EXIT.
+           EXIT.
