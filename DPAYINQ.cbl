@@ -0,0 +1,337 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYINQ                                          *
+      * DESCRIPTION: Consent-to-payment inquiry for customer-service   *
+      *              reps.  Reads inquiry cards from DPAYINQC, each    *
+      *              keying either DFHCA-01-CONSENT-ID or             *
+      *              DFHCA-01-DOMESTIC-PAY-ID, looks the consent up on *
+      *              the master file (DPAYMAS) and writes the full    *
+      *              record - accounts, scheme/customer names,        *
+      *              amount, currency, charges, both balance          *
+      *              snapshots and the create/last-update timestamps -*
+      *              to the inquiry report (DPAYINQR), so a rep can   *
+      *              answer "what happened to my payment" without     *
+      *              being live in the original conversation.         *
+      *                                                                *
+      * INPUT CARD FORMAT (DPAYINQC) :                                *
+      *   COLS 1     KEY TYPE  - 'C' = CONSENT-ID, 'P' = PAY-ID        *
+      *   COLS 2-10  KEY VALUE - 9(9), RIGHT JUSTIFIED, ZERO FILLED    *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/07/10  RSH  INITIAL VERSION.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYINQ.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  10/07/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYINQC-FILE ASSIGN TO "DPAYINQC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYINQ-CARD-STATUS.
+
+           SELECT DPAYMAS-FILE ASSIGN TO "DPAYMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               ALTERNATE RECORD KEY IS
+                   DFHCA-01-DOMESTIC-PAY-ID IN DPAYMAS-RECORD
+                   WITH DUPLICATES
+               FILE STATUS IS DPAYINQ-MASTER-STATUS.
+
+           SELECT DPAYINQR-FILE ASSIGN TO "DPAYINQR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYINQ-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYINQC-FILE
+           RECORDING MODE IS F.
+       01  DPAYINQC-CARD.
+           05  DPAYINQC-KEY-TYPE          PIC X(01).
+               88  DPAYINQC-BY-CONSENT-ID     VALUE "C".
+               88  DPAYINQC-BY-PAY-ID         VALUE "P".
+           05  DPAYINQC-KEY-VALUE         PIC 9(09).
+
+       FD  DPAYMAS-FILE.
+           COPY DPAYMAS.
+
+       FD  DPAYINQR-FILE
+           RECORDING MODE IS F.
+       01  DPAYINQR-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DPAYINQ-CARD-STATUS        PIC X(02).
+           88  DPAYINQ-CARD-OK            VALUE "00".
+           88  DPAYINQ-CARD-EOF           VALUE "10".
+
+       77  DPAYINQ-MASTER-STATUS      PIC X(02).
+           88  DPAYINQ-MASTER-OK          VALUE "00".
+           88  DPAYINQ-MASTER-NOT-FOUND   VALUE "35".
+
+       77  DPAYINQ-REPORT-STATUS      PIC X(02).
+
+       77  DPAYINQ-AT-EOF-SW          PIC X(01) VALUE "N".
+           88  DPAYINQ-AT-EOF              VALUE "Y".
+
+       77  DPAYINQ-CHG-SUB            PIC 9(01).
+
+       01  DPAYINQ-HEADING-1.
+           05  FILLER                     PIC X(34)
+               VALUE "DPAYINQ - CONSENT/PAYMENT INQUIRY".
+
+       01  DPAYINQ-NOT-FOUND-LINE.
+           05  FILLER                     PIC X(30)
+               VALUE "NO RECORD FOUND FOR KEY TYPE ".
+           05  DPAYINQ-NF-TYPE            PIC X(01).
+           05  FILLER                     PIC X(08) VALUE " VALUE ".
+           05  DPAYINQ-NF-VALUE           PIC 9(09).
+
+       01  DPAYINQ-IDS-LINE.
+           05  FILLER                     PIC X(14)
+               VALUE "CONSENT-ID  : ".
+           05  DPAYINQ-D-CONSENT-ID       PIC 9(09).
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(14)
+               VALUE "PAY-ID      : ".
+           05  DPAYINQ-D-PAY-ID           PIC 9(09).
+
+       01  DPAYINQ-DEBIT-LINE.
+           05  FILLER                     PIC X(14)
+               VALUE "DEBIT-AC    : ".
+           05  DPAYINQ-D-DEBIT-AC         PIC X(16).
+           05  FILLER                     PIC X(10) VALUE "  SCHEME: ".
+           05  DPAYINQ-D-DEBIT-SCHEME     PIC X(50).
+
+       01  DPAYINQ-DEBIT-NAME-LINE.
+           05  FILLER                     PIC X(14)
+               VALUE "DEBIT-NAME  : ".
+           05  DPAYINQ-D-DEBIT-NAME       PIC X(50).
+
+       01  DPAYINQ-CREDIT-LINE.
+           05  FILLER                     PIC X(14)
+               VALUE "CREDIT-AC   : ".
+           05  DPAYINQ-D-CREDIT-AC        PIC X(16).
+           05  FILLER                     PIC X(10) VALUE "  SCHEME: ".
+           05  DPAYINQ-D-CREDIT-SCHEME    PIC X(50).
+
+       01  DPAYINQ-CREDIT-NAME-LINE.
+           05  FILLER                     PIC X(14)
+               VALUE "CREDIT-NAME : ".
+           05  DPAYINQ-D-CREDIT-NAME      PIC X(50).
+
+       01  DPAYINQ-AMOUNT-LINE.
+           05  FILLER                     PIC X(14)
+               VALUE "AMOUNT      : ".
+           05  DPAYINQ-D-AMOUNT           PIC Z(9)9.99-.
+           05  FILLER                     PIC X(12)
+               VALUE "  CURRENCY: ".
+           05  DPAYINQ-D-CURRENCY         PIC X(03).
+
+       01  DPAYINQ-CHARGE-LINE.
+           05  FILLER                     PIC X(09) VALUE "CHARGE  ".
+           05  DPAYINQ-D-CHG-NO           PIC 9(01).
+           05  FILLER                     PIC X(04) VALUE " : ".
+           05  DPAYINQ-D-CHG-TYPE         PIC X(20).
+           05  FILLER                     PIC X(09) VALUE " BEARER: ".
+           05  DPAYINQ-D-CHG-BEARER       PIC X(20).
+           05  FILLER                     PIC X(09) VALUE " AMOUNT: ".
+           05  DPAYINQ-D-CHG-AMT          PIC Z(9)9.99-.
+           05  FILLER                     PIC X(01) VALUE SPACES.
+           05  DPAYINQ-D-CHG-CUR          PIC X(03).
+
+       01  DPAYINQ-BALANCE-LINE.
+           05  DPAYINQ-D-BAL-LABEL        PIC X(20).
+           05  DPAYINQ-D-BAL-BEF          PIC Z(9)9.99-.
+           05  FILLER                     PIC X(03) VALUE " / ".
+           05  DPAYINQ-D-BAL-AFT          PIC Z(9)9.99-.
+
+       01  DPAYINQ-TS-LINE.
+           05  DPAYINQ-D-TS-LABEL         PIC X(16).
+           05  DPAYINQ-D-TS-VALUE         PIC X(32).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-EXIT.
+           PERFORM 2000-READ-CARD
+               THRU 2000-EXIT.
+           PERFORM 3000-PROCESS-CARD
+               THRU 3000-EXIT
+               UNTIL DPAYINQ-AT-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALISE.
+           OPEN INPUT DPAYINQC-FILE.
+           OPEN INPUT DPAYMAS-FILE.
+           IF DPAYINQ-MASTER-NOT-FOUND
+               OPEN OUTPUT DPAYMAS-FILE
+               CLOSE DPAYMAS-FILE
+               OPEN INPUT DPAYMAS-FILE
+           END-IF.
+           OPEN OUTPUT DPAYINQR-FILE.
+           MOVE DPAYINQ-HEADING-1 TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+       1000-EXIT.
+           EXIT.
+
+       2000-READ-CARD.
+           READ DPAYINQC-FILE
+               AT END
+                   SET DPAYINQ-AT-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       3000-PROCESS-CARD.
+           IF DPAYINQC-BY-CONSENT-ID
+               MOVE DPAYINQC-KEY-VALUE
+                   TO DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               READ DPAYMAS-FILE
+                   KEY IS DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+           ELSE
+               MOVE DPAYINQC-KEY-VALUE
+                   TO DFHCA-01-DOMESTIC-PAY-ID IN DPAYMAS-RECORD
+               READ DPAYMAS-FILE
+                   KEY IS DFHCA-01-DOMESTIC-PAY-ID IN DPAYMAS-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+           END-IF.
+           IF DPAYINQ-MASTER-OK
+               PERFORM 3100-WRITE-DETAIL
+                   THRU 3100-EXIT
+           ELSE
+               MOVE DPAYINQC-KEY-TYPE TO DPAYINQ-NF-TYPE
+               MOVE DPAYINQC-KEY-VALUE TO DPAYINQ-NF-VALUE
+               MOVE DPAYINQ-NOT-FOUND-LINE TO DPAYINQR-LINE
+               WRITE DPAYINQR-LINE
+           END-IF.
+           PERFORM 2000-READ-CARD
+               THRU 2000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WRITE THE FULL CONSENT/PAYMENT RECORD - ACCOUNTS, NAMES,      *
+      * AMOUNT, CURRENCY, CHARGES, BALANCE SNAPSHOTS AND TIMESTAMPS.  *
+      *****************************************************************
+       3100-WRITE-DETAIL.
+           MOVE DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               TO DPAYINQ-D-CONSENT-ID.
+           MOVE DFHCA-01-DOMESTIC-PAY-ID IN DPAYMAS-RECORD
+               TO DPAYINQ-D-PAY-ID.
+           MOVE DPAYINQ-IDS-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE DFHCA-01-DEBIT-AC IN DPAYMAS-RECORD
+               TO DPAYINQ-D-DEBIT-AC.
+           MOVE DFHCA-01-DEBIT-AC-SCHEMENAME IN DPAYMAS-RECORD
+               TO DPAYINQ-D-DEBIT-SCHEME.
+           MOVE DPAYINQ-DEBIT-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE DFHCA-01-DEBIT-AC-CUSTNAME IN DPAYMAS-RECORD
+               TO DPAYINQ-D-DEBIT-NAME.
+           MOVE DPAYINQ-DEBIT-NAME-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE DFHCA-01-CREDIT-AC IN DPAYMAS-RECORD
+               TO DPAYINQ-D-CREDIT-AC.
+           MOVE DFHCA-01-CREDIT-AC-SCHEMENAME IN DPAYMAS-RECORD
+               TO DPAYINQ-D-CREDIT-SCHEME.
+           MOVE DPAYINQ-CREDIT-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE DFHCA-01-CREDIT-AC-CUSTNAME IN DPAYMAS-RECORD
+               TO DPAYINQ-D-CREDIT-NAME.
+           MOVE DPAYINQ-CREDIT-NAME-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE DFHCA-01-CONSENT-AMOUNT IN DPAYMAS-RECORD
+               TO DPAYINQ-D-AMOUNT.
+           MOVE DFHCA-01-CURRENCY-CD IN DPAYMAS-RECORD
+               TO DPAYINQ-D-CURRENCY.
+           MOVE DPAYINQ-AMOUNT-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           PERFORM 3200-WRITE-CHARGE
+               THRU 3200-EXIT
+               VARYING DPAYINQ-CHG-SUB FROM 1 BY 1
+               UNTIL DPAYINQ-CHG-SUB
+                   > DFHCA-01-CHARGE-COUNT IN DPAYMAS-RECORD.
+
+           MOVE "AVAIL-BAL  BEF/AFT: " TO DPAYINQ-D-BAL-LABEL.
+           MOVE DFHCA-01-ACC-AVAIL-BAL-BEF IN DPAYMAS-RECORD
+               TO DPAYINQ-D-BAL-BEF.
+           MOVE DFHCA-01-ACC-AVAIL-BAL-AFT IN DPAYMAS-RECORD
+               TO DPAYINQ-D-BAL-AFT.
+           MOVE DPAYINQ-BALANCE-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE "ACTUAL-BAL BEF/AFT: " TO DPAYINQ-D-BAL-LABEL.
+           MOVE DFHCA-01-ACC-ACTUAL-BAL-BEF IN DPAYMAS-RECORD
+               TO DPAYINQ-D-BAL-BEF.
+           MOVE DFHCA-01-ACC-ACTUAL-BAL-AFT IN DPAYMAS-RECORD
+               TO DPAYINQ-D-BAL-AFT.
+           MOVE DPAYINQ-BALANCE-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE "CREATED     :   " TO DPAYINQ-D-TS-LABEL.
+           MOVE DFHCA-01-CREATE-TS IN DPAYMAS-RECORD
+               TO DPAYINQ-D-TS-VALUE.
+           MOVE DPAYINQ-TS-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+
+           MOVE "LAST UPDATED:   " TO DPAYINQ-D-TS-LABEL.
+           MOVE DFHCA-01-LAST-UPDATE-TS IN DPAYMAS-RECORD
+               TO DPAYINQ-D-TS-VALUE.
+           MOVE DPAYINQ-TS-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+       3100-EXIT.
+           EXIT.
+
+       3200-WRITE-CHARGE.
+           MOVE DPAYINQ-CHG-SUB TO DPAYINQ-D-CHG-NO.
+           MOVE DFHCA-01-CHARGE-TYPE IN DPAYMAS-RECORD
+                   (DPAYINQ-CHG-SUB)
+               TO DPAYINQ-D-CHG-TYPE.
+           MOVE DFHCA-01-CHARGE-BEARER IN DPAYMAS-RECORD
+                   (DPAYINQ-CHG-SUB)
+               TO DPAYINQ-D-CHG-BEARER.
+           MOVE DFHCA-01-CHARGE-AMT IN DPAYMAS-RECORD
+                   (DPAYINQ-CHG-SUB)
+               TO DPAYINQ-D-CHG-AMT.
+           MOVE DFHCA-01-CHARGE-CUR-CD IN DPAYMAS-RECORD
+                   (DPAYINQ-CHG-SUB)
+               TO DPAYINQ-D-CHG-CUR.
+           MOVE DPAYINQ-CHARGE-LINE TO DPAYINQR-LINE.
+           WRITE DPAYINQR-LINE.
+       3200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DPAYINQC-FILE.
+           CLOSE DPAYMAS-FILE.
+           CLOSE DPAYINQR-FILE.
+       9000-EXIT.
+           EXIT.
