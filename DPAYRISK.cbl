@@ -0,0 +1,185 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYRISK                                         *
+      * DESCRIPTION: Nightly pre-authorisation funds-availability      *
+      *              sweep.  Reads every open consent (CONSENT-STATUS  *
+      *              not yet settled) on the consent master file       *
+      *              (DPAYMAS), recomputes the projected available     *
+      *              balance on the debit account by deducting         *
+      *              DFHCA-01-CONSENT-AMOUNT from the last known       *
+      *              available balance, and lists every consent whose  *
+      *              projected balance would go negative onto the      *
+      *              at-risk listing (DPAYRSKR) so the customer can    *
+      *              be contacted ahead of the scheduled settlement.   *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/06/19  RSH  INITIAL VERSION.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYRISK.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  19/06/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYMAS-FILE ASSIGN TO "DPAYMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               FILE STATUS IS DPAYRISK-MASTER-STATUS.
+
+           SELECT DPAYRSKR-FILE ASSIGN TO "DPAYRSKR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYRISK-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYMAS-FILE.
+           COPY DPAYMAS.
+
+       FD  DPAYRSKR-FILE
+           RECORDING MODE IS F.
+       01  DPAYRSKR-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DPAYRISK-MASTER-STATUS      PIC X(02).
+           88  DPAYRISK-MASTER-OK          VALUE "00".
+           88  DPAYRISK-MASTER-EOF         VALUE "10".
+           88  DPAYRISK-MASTER-NOT-FOUND   VALUE "35".
+
+       77  DPAYRISK-REPORT-STATUS      PIC X(02).
+
+       77  DPAYRISK-AT-EOF-SW          PIC X(01) VALUE "N".
+           88  DPAYRISK-AT-EOF              VALUE "Y".
+
+       77  DPAYRISK-PROJECTED-BAL      PIC S9(10)V99.
+       77  DPAYRISK-CONSENT-CT         PIC 9(07) COMP-3 VALUE 0.
+       77  DPAYRISK-ATRISK-CT          PIC 9(07) COMP-3 VALUE 0.
+
+       01  DPAYRISK-TODAY-DATE         PIC X(10).
+
+       01  DPAYRISK-HEADING-1.
+           05  FILLER                     PIC X(42)
+               VALUE "DPAYRISK - FUNDS SHORTFALL RISK LISTING".
+           05  FILLER                     PIC X(08) VALUE SPACES.
+           05  FILLER                     PIC X(07) VALUE "RUN ON ".
+           05  DPAYRISK-H1-DATE           PIC X(10).
+
+       01  DPAYRISK-HEADING-2.
+           05  FILLER                     PIC X(12) VALUE "CONSENT-ID".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(16) VALUE "DEBIT-AC".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(16)
+               VALUE "CONSENT-AMOUNT".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(19)
+               VALUE "PROJECTED-AVAIL-BAL".
+
+       01  DPAYRISK-DETAIL-LINE.
+           05  DPAYRISK-D-ID               PIC 9(09).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  DPAYRISK-D-DEBIT-AC         PIC X(16).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DPAYRISK-D-AMOUNT           PIC Z(9)9.99-.
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  DPAYRISK-D-PROJ-BAL         PIC Z(9)9.99-.
+
+       01  DPAYRISK-SUMMARY-LINE.
+           05  FILLER                      PIC X(30)
+               VALUE "TOTAL OPEN CONSENTS SWEPT : ".
+           05  DPAYRISK-S-CONSENT-CT       PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(30)
+               VALUE "TOTAL AT RISK OF SHORTFALL : ".
+           05  DPAYRISK-S-ATRISK-CT        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-EXIT.
+           PERFORM 2000-READ-MASTER
+               THRU 2000-EXIT.
+           PERFORM 3000-SWEEP-CONSENT
+               THRU 3000-EXIT
+               UNTIL DPAYRISK-AT-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALISE.
+           ACCEPT DPAYRISK-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE DPAYRISK-TODAY-DATE TO DPAYRISK-H1-DATE.
+           OPEN INPUT DPAYMAS-FILE.
+           IF DPAYRISK-MASTER-NOT-FOUND
+               OPEN OUTPUT DPAYMAS-FILE
+               CLOSE DPAYMAS-FILE
+               OPEN INPUT DPAYMAS-FILE
+           END-IF.
+           OPEN OUTPUT DPAYRSKR-FILE.
+           MOVE DPAYRISK-HEADING-1 TO DPAYRSKR-LINE.
+           WRITE DPAYRSKR-LINE.
+           MOVE DPAYRISK-HEADING-2 TO DPAYRSKR-LINE.
+           WRITE DPAYRSKR-LINE.
+       1000-EXIT.
+           EXIT.
+
+       2000-READ-MASTER.
+           READ DPAYMAS-FILE NEXT RECORD
+               AT END
+                   SET DPAYRISK-AT-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * SKIP ANY CONSENT THAT HAS ALREADY SETTLED. FOR EVERY OPEN     *
+      * CONSENT, PROJECT THE AVAILABLE BALANCE AFTER THE SCHEDULED    *
+      * PAYMENT AND FLAG IT IF THAT WOULD TAKE THE ACCOUNT NEGATIVE.  *
+      *****************************************************************
+       3000-SWEEP-CONSENT.
+           IF NOT DFHCA-01-CONSENT-SETTLED IN DPAYMAS-RECORD
+               ADD 1 TO DPAYRISK-CONSENT-CT
+               COMPUTE DPAYRISK-PROJECTED-BAL =
+                   DFHCA-01-ACC-AVAIL-BAL-BEF IN DPAYMAS-RECORD
+                   - DFHCA-01-CONSENT-AMOUNT IN DPAYMAS-RECORD
+               IF DPAYRISK-PROJECTED-BAL < ZERO
+                   ADD 1 TO DPAYRISK-ATRISK-CT
+                   MOVE DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+                       TO DPAYRISK-D-ID
+                   MOVE DFHCA-01-DEBIT-AC IN DPAYMAS-RECORD
+                       TO DPAYRISK-D-DEBIT-AC
+                   MOVE DFHCA-01-CONSENT-AMOUNT IN DPAYMAS-RECORD
+                       TO DPAYRISK-D-AMOUNT
+                   MOVE DPAYRISK-PROJECTED-BAL TO DPAYRISK-D-PROJ-BAL
+                   MOVE DPAYRISK-DETAIL-LINE TO DPAYRSKR-LINE
+                   WRITE DPAYRSKR-LINE
+               END-IF
+           END-IF.
+           PERFORM 2000-READ-MASTER
+               THRU 2000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE DPAYRISK-CONSENT-CT TO DPAYRISK-S-CONSENT-CT.
+           MOVE DPAYRISK-ATRISK-CT TO DPAYRISK-S-ATRISK-CT.
+           MOVE DPAYRISK-SUMMARY-LINE TO DPAYRSKR-LINE.
+           WRITE DPAYRSKR-LINE.
+           CLOSE DPAYMAS-FILE.
+           CLOSE DPAYRSKR-FILE.
+       9000-EXIT.
+           EXIT.
