@@ -8,8 +8,18 @@
            10 DFHCA-01-CONSENT-REQ          PIC X(1).
            10 DFHCA-01-CONSENT-ID           PIC 9(9).
            10 DFHCA-01-CONSENT-STATUS       PIC X(1).
+              88 DFHCA-01-CONSENT-PENDING       VALUE 'P'.
+              88 DFHCA-01-CONSENT-AUTHORISED    VALUE 'A'.
+              88 DFHCA-01-CONSENT-REJECTED      VALUE 'R'.
+              88 DFHCA-01-CONSENT-EXPIRED       VALUE 'X'.
+              88 DFHCA-01-CONSENT-SETTLED       VALUE 'S'.
            10 DFHCA-01-DOMESTIC-PAY-ID      PIC 9(9).
            10 DFHCA-01-DOMESTIC-PAY-STATUS  PIC X(4).
+              88 DFHCA-01-PAY-INITIAL           VALUE 'INIT'.
+              88 DFHCA-01-PAY-PENDING           VALUE 'PDNG'.
+              88 DFHCA-01-PAY-POSTED            VALUE 'POST'.
+              88 DFHCA-01-PAY-FAILED            VALUE 'FAIL'.
+              88 DFHCA-01-PAY-REJECTED          VALUE 'RJCT'.
            10 DFHCA-01-CREDIT-AC            PIC X(16).
            10 DFHCA-01-CREDIT-AC-SCHEMENAME PIC X(50).
            10 DFHCA-01-CREDIT-AC-CUSTNAME   PIC X(50).
@@ -18,8 +28,14 @@
            10 DFHCA-01-DEBIT-AC-CUSTNAME    PIC X(50).
            10 DFHCA-01-CONSENT-AMOUNT       PIC S9(10)V99.
            10 DFHCA-01-CURRENCY-CD          PIC X(3).
-           10 DFHCA-01-CHARGES.
+           10 DFHCA-01-CHARGE-COUNT        PIC 9(1).
+           10 DFHCA-01-CHARGES OCCURS 9 TIMES
+                    INDEXED BY DFHCA-01-CHARGE-IDX.
               15 DFHCA-01-CHARGE-BEARER     PIC X(20).
+                 88 DFHCA-01-CHG-BEAR-DEBTOR   VALUE 'DEBT'.
+                 88 DFHCA-01-CHG-BEAR-CREDITOR VALUE 'CRED'.
+                 88 DFHCA-01-CHG-BEAR-SHARED   VALUE 'SHAR'.
+                 88 DFHCA-01-CHG-BEAR-SLEV     VALUE 'SLEV'.
               15 DFHCA-01-CHARGE-TYPE       PIC X(20).
               15 DFHCA-01-CHARGE-AMOUNT.
                  20 DFHCA-01-CHARGE-AMT     PIC S9(10)v99.
@@ -31,5 +47,9 @@
            10 DFHCA-01-ACC-AVAIL-BAL-AFT    PIC S9(10)V99.
            10 DFHCA-01-ACC-ACTUAL-BAL-AFT   PIC S9(10)V99.
            10 DFHCA-01-FUNDS-AVAIL-FLAG     PIC X(1).
+              88 DFHCA-01-FUNDS-AVAILABLE       VALUE 'Y'.
+              88 DFHCA-01-FUNDS-NOT-AVAILABLE   VALUE 'N'.
            10 DFHCA-01-RETURN-CD            PIC S9(4).
-           10 DFHCA-01-ERROR-MSG            PIC X(200).
\ No newline at end of file
+           10 DFHCA-01-ERROR-MSG            PIC X(200).
+           10 DFHCA-01-CALLBACK-URL         PIC X(100).
+           10 DFHCA-01-CHECKPOINT-TOKEN      PIC X(32).
