@@ -0,0 +1,91 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYAUD                                          *
+      * DESCRIPTION: Writes a durable audit log entry for a domestic  *
+      *              payment commarea whenever DFHCA-01-RETURN-CD is  *
+      *              non-zero, so the failure reason is still         *
+      *              available once the CICS conversation that        *
+      *              produced it has ended.  Logs DFHCA-01-RETURN-CD,  *
+      *              DFHCA-01-ERROR-MSG, DFHCA-01-DOMESTIC-PAY-ID and  *
+      *              DFHCA-01-CREATE-TS for correlation.               *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/04/11  RSH  INITIAL VERSION.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYAUD.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  11/04/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYERRL-FILE ASSIGN TO "DPAYERRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYAUD-ERRL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYERRL-FILE
+           RECORDING MODE IS F.
+           COPY DPAYLOG.
+
+       WORKING-STORAGE SECTION.
+       77  DPAYAUD-ERRL-STATUS        PIC X(02).
+           88  DPAYAUD-ERRL-OK            VALUE "00".
+           88  DPAYAUD-ERRL-NOT-FOUND     VALUE "35".
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DPAYTST.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAINLINE.
+           IF DFHCA-01-RETURN-CD NOT = ZERO
+               PERFORM 1000-OPEN-ERROR-LOG
+                   THRU 1000-EXIT
+               PERFORM 2000-WRITE-LOG-ENTRY
+                   THRU 2000-EXIT
+               PERFORM 3000-CLOSE-ERROR-LOG
+                   THRU 3000-EXIT
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * OPEN THE ERROR LOG, CREATING IT IF THIS IS THE FIRST ENTRY.   *
+      *****************************************************************
+       1000-OPEN-ERROR-LOG.
+           OPEN EXTEND DPAYERRL-FILE.
+           IF DPAYAUD-ERRL-NOT-FOUND
+               OPEN OUTPUT DPAYERRL-FILE
+               CLOSE DPAYERRL-FILE
+               OPEN EXTEND DPAYERRL-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-WRITE-LOG-ENTRY.
+           MOVE DFHCA-01-DOMESTIC-PAY-ID TO DPAYLOG-DOMESTIC-PAY-ID.
+           MOVE DFHCA-01-CREATE-TS       TO DPAYLOG-CREATE-TS.
+           MOVE DFHCA-01-RETURN-CD       TO DPAYLOG-RETURN-CD.
+           MOVE DFHCA-01-ERROR-MSG       TO DPAYLOG-ERROR-MSG.
+           WRITE DPAYLOG-RECORD.
+       2000-EXIT.
+           EXIT.
+
+       3000-CLOSE-ERROR-LOG.
+           CLOSE DPAYERRL-FILE.
+       3000-EXIT.
+           EXIT.
