@@ -0,0 +1,46 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYPROC                                         *
+      * DESCRIPTION: Common driver for processing one DFHCA-01         *
+      *              domestic payment commarea - checks the consent ID *
+      *              for a restart/duplicate resubmission, runs the    *
+      *              edit checks, then captures the resulting commarea *
+      *              image and, if it failed, the audit log entry.     *
+      *              CALLed once per commarea by the online            *
+      *              transaction and, for bulk submissions, once per   *
+      *              item by the batch extract driver (DPAYBULK).      *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/05/22  RSH  INITIAL VERSION.                               *
+      *  17/09/25  RSH  CALL DPAYCHK FOR RESTART/DUPLICATE CHECK.      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYPROC.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  22/05/2017.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DPAYTST.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAINLINE.
+           CALL "DPAYCHK" USING DFHCOMMAREA.
+           IF DFHCA-01-RETURN-CD = ZERO
+               CALL "DPAYVAL" USING DFHCOMMAREA
+           END-IF.
+           CALL "DPAYCAP" USING DFHCOMMAREA.
+           GOBACK.
