@@ -0,0 +1,185 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYCAP                                          *
+      * DESCRIPTION: Appends a snapshot of the DFHCA-01 domestic      *
+      *              payment commarea to the daily commarea image     *
+      *              file (DPAYIMG).  Called once whenever a consent  *
+      *              or payment commarea has been processed, so that  *
+      *              batch reporting has a same-day history of every  *
+      *              consent without needing to be live in the CICS   *
+      *              conversation that produced it.  Also maintains    *
+      *              the consent master file (DPAYMAS) keyed on        *
+      *              DFHCA-01-CONSENT-ID, drives the durable error     *
+      *              audit log (DPAYAUD) for any commarea that         *
+      *              finished with a non-zero return code, and         *
+      *              drives the outbound status-change notification    *
+      *              (DPAYNTF) whenever the master record shows the    *
+      *              consent status has moved since it was last        *
+      *              captured.                                         *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/03/02  RSH  INITIAL VERSION.                               *
+      *  17/04/11  RSH  CALL DPAYAUD TO LOG FAILED COMMAREAS.          *
+      *  17/06/19  RSH  MAINTAIN THE DPAYMAS CONSENT MASTER FILE.      *
+      *  17/08/14  RSH  CALL DPAYNTF ON CONSENT STATUS TRANSITIONS.    *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYCAP.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  02/03/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYIMG-FILE ASSIGN TO "DPAYIMG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYCAP-IMAGE-STATUS.
+
+           SELECT DPAYMAS-FILE ASSIGN TO "DPAYMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               ALTERNATE RECORD KEY IS
+                   DFHCA-01-DOMESTIC-PAY-ID IN DPAYMAS-RECORD
+                   WITH DUPLICATES
+               FILE STATUS IS DPAYCAP-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYIMG-FILE
+           RECORDING MODE IS F.
+           COPY DPAYIMG.
+
+       FD  DPAYMAS-FILE.
+           COPY DPAYMAS.
+
+       WORKING-STORAGE SECTION.
+       77  DPAYCAP-IMAGE-STATUS      PIC X(02).
+           88  DPAYCAP-IMAGE-OK          VALUE "00".
+           88  DPAYCAP-IMAGE-NOT-FOUND   VALUE "35".
+
+       77  DPAYCAP-MASTER-STATUS     PIC X(02).
+           88  DPAYCAP-MASTER-OK         VALUE "00".
+           88  DPAYCAP-MASTER-NOT-FOUND  VALUE "23", "35".
+
+       77  DPAYCAP-PRIOR-STATUS      PIC X(01).
+
+       77  DPAYCAP-RETCD-DUPLICATE   PIC S9(4) VALUE +40.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DPAYTST.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-IMAGE-FILE
+               THRU 1000-EXIT.
+           PERFORM 2000-WRITE-IMAGE
+               THRU 2000-EXIT.
+           PERFORM 3000-CLOSE-IMAGE-FILE
+               THRU 3000-EXIT.
+      *    A DUPLICATE-RESUBMISSION REJECTION (DPAYCHK-RETCD-DUPLICATE)
+      *    CARRIES THE GENUINE OWNING CONVERSATION'S CONSENT-ID BUT
+      *    THIS RESUBMISSION'S OWN (BOGUS) DATA - IT IS STILL IMAGED
+      *    AND AUDITED ABOVE, BUT MUST NOT BE SAVED AS THAT CONSENT'S
+      *    MASTER RECORD OR NOTIFIED AS A REAL STATUS CHANGE.
+           IF DFHCA-01-RETURN-CD IN DFHCOMMAREA
+                   NOT = DPAYCAP-RETCD-DUPLICATE
+               PERFORM 1500-OPEN-MASTER-FILE
+                   THRU 1500-EXIT
+               PERFORM 2500-SAVE-MASTER
+                   THRU 2500-EXIT
+               PERFORM 3500-CLOSE-MASTER-FILE
+                   THRU 3500-EXIT
+           END-IF.
+           CALL "DPAYAUD" USING DFHCOMMAREA.
+           GOBACK.
+
+      *****************************************************************
+      * OPEN THE DAILY IMAGE FILE, CREATING IT IF THIS IS THE FIRST   *
+      * IMAGE CAPTURED TODAY.                                          *
+      *****************************************************************
+       1000-OPEN-IMAGE-FILE.
+           OPEN EXTEND DPAYIMG-FILE.
+           IF DPAYCAP-IMAGE-NOT-FOUND
+               OPEN OUTPUT DPAYIMG-FILE
+               CLOSE DPAYIMG-FILE
+               OPEN EXTEND DPAYIMG-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WRITE THE CURRENT COMMAREA CONTENTS AS THE NEXT IMAGE.        *
+      *****************************************************************
+       2000-WRITE-IMAGE.
+           MOVE DFHCOMMAREA TO DPAYIMG-RECORD.
+           WRITE DPAYIMG-RECORD.
+       2000-EXIT.
+           EXIT.
+
+       3000-CLOSE-IMAGE-FILE.
+           CLOSE DPAYIMG-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * OPEN THE CONSENT MASTER FILE, CREATING IT IF THIS IS THE      *
+      * FIRST CONSENT EVER CAPTURED.                                   *
+      *****************************************************************
+       1500-OPEN-MASTER-FILE.
+           OPEN I-O DPAYMAS-FILE.
+           IF DPAYCAP-MASTER-NOT-FOUND
+               OPEN OUTPUT DPAYMAS-FILE
+               CLOSE DPAYMAS-FILE
+               OPEN I-O DPAYMAS-FILE
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ADD THE CONSENT TO THE MASTER FILE IF THIS IS THE FIRST TIME  *
+      * IT HAS BEEN CAPTURED, OTHERWISE UPDATE ITS EXISTING RECORD,   *
+      * THEN LET DPAYNTF RAISE A NOTIFICATION IF THE STATUS CHANGED.  *
+      *****************************************************************
+       2500-SAVE-MASTER.
+           MOVE DFHCA-01-CONSENT-ID IN DFHCOMMAREA
+               TO DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD.
+           READ DPAYMAS-FILE
+               KEY IS DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF DPAYCAP-MASTER-OK
+               MOVE DFHCA-01-CONSENT-STATUS IN DPAYMAS-RECORD
+                   TO DPAYCAP-PRIOR-STATUS
+           ELSE
+               MOVE DFHCA-01-CONSENT-STATUS IN DFHCOMMAREA
+                   TO DPAYCAP-PRIOR-STATUS
+           END-IF.
+           MOVE DFHCOMMAREA TO DPAYMAS-RECORD.
+           IF DPAYCAP-MASTER-OK
+               REWRITE DPAYMAS-RECORD
+           ELSE
+               WRITE DPAYMAS-RECORD
+           END-IF.
+           CALL "DPAYNTF" USING DFHCOMMAREA, DPAYCAP-PRIOR-STATUS.
+       2500-EXIT.
+           EXIT.
+
+       3500-CLOSE-MASTER-FILE.
+           CLOSE DPAYMAS-FILE.
+       3500-EXIT.
+           EXIT.
