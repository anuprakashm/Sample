@@ -0,0 +1,15 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Record layout for the domestic payment consent master file
+      * (DPAYMAS), keyed on DFHCA-01-CONSENT-ID.  Holds the current
+      * state of every consent/payment regardless of which day it was
+      * captured on, for inquiry (DPAYINQ) and batch sweeps (DPAYRISK)
+      * that need to see the whole book, not just today's images.
+       01  DPAYMAS-RECORD.
+           COPY DPAYTST.
