@@ -0,0 +1,187 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYBULK                                         *
+      * DESCRIPTION: Batch extract/settlement driver for bulk          *
+      *              domestic payments (payroll runs, bulk supplier    *
+      *              payments, etc).  Reads one DFHCA-01-shaped        *
+      *              instruction per item from the bulk input file     *
+      *              (DPAYBIN, pre-staged by the submitting channel    *
+      *              with a CONSENT-ID/DOMESTIC-PAY-ID already         *
+      *              assigned), drives it through the same             *
+      *              consent/charge/balance logic (DPAYPROC) as the    *
+      *              online transaction, and writes the resulting      *
+      *              record to the settlement file (DPAYBOUT) so       *
+      *              downstream settlement processing sees exactly     *
+      *              the same shape it would for a single online       *
+      *              payment.  Produces a summary of item count, total *
+      *              DFHCA-01-CONSENT-AMOUNT and total charges once    *
+      *              every item has been processed.                    *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/10/30  RSH  INITIAL VERSION.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYBULK.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  30/10/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYBIN-FILE ASSIGN TO "DPAYBIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYBULK-INPUT-STATUS.
+
+           SELECT DPAYBOUT-FILE ASSIGN TO "DPAYBOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYBULK-OUTPUT-STATUS.
+
+           SELECT DPAYBULR-FILE ASSIGN TO "DPAYBULR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYBULK-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYBIN-FILE
+           RECORDING MODE IS F.
+       01  DPAYBULK-IN-RECORD.
+           COPY DPAYTST.
+
+       FD  DPAYBOUT-FILE
+           RECORDING MODE IS F.
+       01  DPAYBULK-OUT-RECORD.
+           COPY DPAYTST.
+
+       FD  DPAYBULR-FILE
+           RECORDING MODE IS F.
+       01  DPAYBULR-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  DPAYBULK-INPUT-STATUS       PIC X(02).
+           88  DPAYBULK-INPUT-OK           VALUE "00".
+           88  DPAYBULK-INPUT-EOF          VALUE "10".
+
+       77  DPAYBULK-OUTPUT-STATUS      PIC X(02).
+       77  DPAYBULK-REPORT-STATUS      PIC X(02).
+
+       77  DPAYBULK-AT-EOF-SW          PIC X(01) VALUE "N".
+           88  DPAYBULK-AT-EOF              VALUE "Y".
+
+       77  DPAYBULK-CHG-SUB             PIC 9(01).
+
+       77  DPAYBULK-ITEM-CT            PIC 9(07) COMP-3 VALUE 0.
+       77  DPAYBULK-REJECT-CT          PIC 9(07) COMP-3 VALUE 0.
+       77  DPAYBULK-TOTAL-AMOUNT       PIC S9(12)V99 COMP-3 VALUE 0.
+       77  DPAYBULK-TOTAL-CHARGES      PIC S9(12)V99 COMP-3 VALUE 0.
+
+       01  DPAYBULK-WORK-CA.
+           COPY DPAYTST.
+
+       01  DPAYBULK-SUMMARY-LINE.
+           05  FILLER                      PIC X(24)
+               VALUE "ITEMS PROCESSED      : ".
+           05  DPAYBULK-S-ITEM-CT          PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(24)
+               VALUE "TOTAL CONSENT AMOUNT : ".
+           05  DPAYBULK-S-AMOUNT           PIC Z(11)9.99-.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(24)
+               VALUE "TOTAL CHARGES        : ".
+           05  DPAYBULK-S-CHARGES          PIC Z(11)9.99-.
+
+       01  DPAYBULK-SUMMARY-LINE-2.
+           05  FILLER                      PIC X(46)
+               VALUE "ITEMS REJECTED (EXCLUDED FROM TOTALS) : ".
+           05  DPAYBULK-S-REJECT-CT        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-EXIT.
+           PERFORM 2000-READ-INPUT
+               THRU 2000-EXIT.
+           PERFORM 3000-PROCESS-ITEM
+               THRU 3000-EXIT
+               UNTIL DPAYBULK-AT-EOF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           GOBACK.
+
+       1000-INITIALISE.
+           OPEN INPUT DPAYBIN-FILE.
+           OPEN OUTPUT DPAYBOUT-FILE.
+           OPEN OUTPUT DPAYBULR-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-READ-INPUT.
+           READ DPAYBIN-FILE
+               AT END
+                   SET DPAYBULK-AT-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * DRIVE ONE BULK ITEM THROUGH THE SAME CONSENT/CHARGE/BALANCE   *
+      * LOGIC AS THE ONLINE TRANSACTION AND WRITE THE RESULT TO THE   *
+      * SETTLEMENT FILE.  AN ITEM DPAYPROC REJECTED WON'T ACTUALLY BE *
+      * SETTLED, SO ITS AMOUNT AND CHARGES ARE KEPT OUT OF THE        *
+      * RUNNING CONTROL TOTALS - IT ONLY ADDS TO THE REJECTED COUNT.  *
+      *****************************************************************
+       3000-PROCESS-ITEM.
+           MOVE DPAYBULK-IN-RECORD TO DPAYBULK-WORK-CA.
+           CALL "DPAYPROC" USING DPAYBULK-WORK-CA.
+           MOVE DPAYBULK-WORK-CA TO DPAYBULK-OUT-RECORD.
+           WRITE DPAYBULK-OUT-RECORD.
+           ADD 1 TO DPAYBULK-ITEM-CT.
+           IF DFHCA-01-RETURN-CD IN DPAYBULK-WORK-CA = ZERO
+               ADD DFHCA-01-CONSENT-AMOUNT IN DPAYBULK-WORK-CA
+                   TO DPAYBULK-TOTAL-AMOUNT
+               PERFORM 3100-ADD-CHARGES
+                   THRU 3100-EXIT
+                   VARYING DPAYBULK-CHG-SUB FROM 1 BY 1
+                   UNTIL DPAYBULK-CHG-SUB
+                       > DFHCA-01-CHARGE-COUNT IN DPAYBULK-WORK-CA
+           ELSE
+               ADD 1 TO DPAYBULK-REJECT-CT
+           END-IF.
+           PERFORM 2000-READ-INPUT
+               THRU 2000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-ADD-CHARGES.
+           ADD DFHCA-01-CHARGE-AMT IN DPAYBULK-WORK-CA
+                   (DPAYBULK-CHG-SUB)
+               TO DPAYBULK-TOTAL-CHARGES.
+       3100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE DPAYBULK-ITEM-CT TO DPAYBULK-S-ITEM-CT.
+           MOVE DPAYBULK-TOTAL-AMOUNT TO DPAYBULK-S-AMOUNT.
+           MOVE DPAYBULK-TOTAL-CHARGES TO DPAYBULK-S-CHARGES.
+           MOVE DPAYBULK-SUMMARY-LINE TO DPAYBULR-LINE.
+           WRITE DPAYBULR-LINE.
+           MOVE DPAYBULK-REJECT-CT TO DPAYBULK-S-REJECT-CT.
+           MOVE DPAYBULK-SUMMARY-LINE-2 TO DPAYBULR-LINE.
+           WRITE DPAYBULR-LINE.
+           CLOSE DPAYBIN-FILE.
+           CLOSE DPAYBOUT-FILE.
+           CLOSE DPAYBULR-FILE.
+       9000-EXIT.
+           EXIT.
