@@ -0,0 +1,19 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Record layout for the outbound consent-status-change event
+      * queue (DPAYNTFQ).  One record is written every time a
+      * CONSENT-STATUS transition is detected; an outbound delivery
+      * agent (outside this system) drains the queue and POSTs each
+      * event to the callback URL registered for that consent.
+       01  DPAYNTF-RECORD.
+           10  DPAYNTF-CONSENT-ID          PIC 9(9).
+           10  DPAYNTF-OLD-STATUS          PIC X(01).
+           10  DPAYNTF-NEW-STATUS          PIC X(01).
+           10  DPAYNTF-EVENT-TS            PIC X(32).
+           10  DPAYNTF-CALLBACK-URL        PIC X(100).
