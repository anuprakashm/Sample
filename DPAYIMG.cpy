@@ -0,0 +1,15 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Record layout for the daily DFHCA-01 commarea image file
+      * (DPAYIMG).  One image is appended every time a domestic
+      * payment consent commarea is processed, so that batch
+      * reporting can see the history of a consent/payment without
+      * having to be live in the CICS conversation that produced it.
+       01  DPAYIMG-RECORD.
+           COPY DPAYTST.
