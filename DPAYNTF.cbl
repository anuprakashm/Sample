@@ -0,0 +1,103 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYNTF                                          *
+      * DESCRIPTION: Detects a DFHCA-01-CONSENT-STATUS transition and,*
+      *              when one has occurred and the requesting channel *
+      *              registered a callback URL on the commarea,       *
+      *              queues a notification event (consent ID, old     *
+      *              status, new status, timestamp, callback URL) to  *
+      *              the outbound event file DPAYNTFQ for delivery.   *
+      *              This lets channel partners be pushed a status    *
+      *              change instead of having to poll for it.  CALLed *
+      *              by DPAYCAP immediately after the consent master   *
+      *              record is saved, passing the status the master    *
+      *              record held before this save (the incoming        *
+      *              status, unchanged, if this is the first time the  *
+      *              consent has been captured, so a first capture is  *
+      *              never itself treated as a transition).            *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/08/14  RSH  INITIAL VERSION.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYNTF.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  14/08/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYNTFQ-FILE ASSIGN TO "DPAYNTFQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DPAYNTF-QUEUE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYNTFQ-FILE
+           RECORDING MODE IS F.
+           COPY DPAYNTF.
+
+       WORKING-STORAGE SECTION.
+       77  DPAYNTF-QUEUE-STATUS       PIC X(02).
+           88  DPAYNTF-QUEUE-OK           VALUE "00".
+           88  DPAYNTF-QUEUE-NOT-FOUND    VALUE "35".
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DPAYTST.
+
+       01  DPAYNTF-PRIOR-STATUS        PIC X(01).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA, DPAYNTF-PRIOR-STATUS.
+
+       0000-MAINLINE.
+           IF DPAYNTF-PRIOR-STATUS NOT = DFHCA-01-CONSENT-STATUS
+                   AND DFHCA-01-CALLBACK-URL NOT = SPACES
+               PERFORM 1000-OPEN-QUEUE-FILE
+                   THRU 1000-EXIT
+               PERFORM 2000-WRITE-EVENT
+                   THRU 2000-EXIT
+               PERFORM 3000-CLOSE-QUEUE-FILE
+                   THRU 3000-EXIT
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * OPEN THE OUTBOUND EVENT QUEUE, CREATING IT IF THIS IS THE     *
+      * FIRST EVENT RAISED TODAY.                                     *
+      *****************************************************************
+       1000-OPEN-QUEUE-FILE.
+           OPEN EXTEND DPAYNTFQ-FILE.
+           IF DPAYNTF-QUEUE-NOT-FOUND
+               OPEN OUTPUT DPAYNTFQ-FILE
+               CLOSE DPAYNTFQ-FILE
+               OPEN EXTEND DPAYNTFQ-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-WRITE-EVENT.
+           MOVE DFHCA-01-CONSENT-ID TO DPAYNTF-CONSENT-ID.
+           MOVE DPAYNTF-PRIOR-STATUS TO DPAYNTF-OLD-STATUS.
+           MOVE DFHCA-01-CONSENT-STATUS TO DPAYNTF-NEW-STATUS.
+           MOVE DFHCA-01-LAST-UPDATE-TS TO DPAYNTF-EVENT-TS.
+           MOVE DFHCA-01-CALLBACK-URL TO DPAYNTF-CALLBACK-URL.
+           WRITE DPAYNTF-RECORD.
+       2000-EXIT.
+           EXIT.
+
+       3000-CLOSE-QUEUE-FILE.
+           CLOSE DPAYNTFQ-FILE.
+       3000-EXIT.
+           EXIT.
