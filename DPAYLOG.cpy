@@ -0,0 +1,18 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Record layout for the durable domestic payment error log
+      * (DPAYERRL).  One entry is appended every time a commarea is
+      * processed with a non-zero DFHCA-01-RETURN-CD, so the failure
+      * detail can still be retrieved after the CICS conversation
+      * that produced it has ended.
+       01  DPAYLOG-RECORD.
+           05  DPAYLOG-DOMESTIC-PAY-ID    PIC 9(9).
+           05  DPAYLOG-CREATE-TS          PIC X(32).
+           05  DPAYLOG-RETURN-CD          PIC S9(4).
+           05  DPAYLOG-ERROR-MSG          PIC X(200).
