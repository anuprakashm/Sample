@@ -0,0 +1,140 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *****************************************************************
+      * PROGRAM-ID : DPAYCHK                                          *
+      * DESCRIPTION: Restart/duplicate check for an interrupted        *
+      *              consent conversation.  The requesting channel     *
+      *              sends DFHCA-01-CHECKPOINT-TOKEN on every          *
+      *              submission for a given DFHCA-01-CONSENT-ID - the  *
+      *              same token for a resubmission of a conversation   *
+      *              that was cut off (CICS abend, dropped network     *
+      *              connection, etc.), a new token for a genuinely    *
+      *              new request.  This program looks the consent ID   *
+      *              up on the consent master file (DPAYMAS) and:      *
+      *                - if no master record exists yet, the consent   *
+      *                  ID is new - nothing to check.                 *
+      *                - if one exists and its stored checkpoint token *
+      *                  matches the incoming token, this is a retry of*
+      *                  the same interrupted conversation - the master*
+      *                  record's state is copied back onto the        *
+      *                  commarea so processing resumes from where it  *
+      *                  left off instead of starting over.            *
+      *                - if one exists with a different, already-set   *
+      *                  checkpoint token, this consent ID is already  *
+      *                  owned by another conversation - the resubmit  *
+      *                  is rejected as a duplicate rather than risking*
+      *                  a second consent against the same debit       *
+      *                  account.                                      *
+      *              CALLed by DPAYPROC before the edit checks run.    *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      *  DATE      BY   DESCRIPTION                                   *
+      *  --------  ---  ----------------------------------------      *
+      *  17/09/25  RSH  INITIAL VERSION.                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPAYCHK.
+       AUTHOR.        R S HARRISON.
+       INSTALLATION.  PAYMENTS SYSTEMS.
+       DATE-WRITTEN.  25/09/2017.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DPAYMAS-FILE ASSIGN TO "DPAYMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               ALTERNATE RECORD KEY IS
+                   DFHCA-01-DOMESTIC-PAY-ID IN DPAYMAS-RECORD
+                   WITH DUPLICATES
+               FILE STATUS IS DPAYCHK-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DPAYMAS-FILE.
+           COPY DPAYMAS.
+
+       WORKING-STORAGE SECTION.
+       77  DPAYCHK-MASTER-STATUS      PIC X(02).
+           88  DPAYCHK-MASTER-OK          VALUE "00".
+           88  DPAYCHK-MASTER-NOT-FOUND   VALUE "23", "35".
+
+       77  DPAYCHK-RETCD-DUPLICATE     PIC S9(4) VALUE +40.
+
+       01  DPAYCHK-MESSAGE.
+           05  FILLER                     PIC X(41)
+               VALUE "DUPLICATE RESUBMISSION OF CONSENT-ID ".
+           05  DPAYCHK-MSG-CONSENT-ID     PIC 9(09).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY DPAYTST.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-MASTER-FILE
+               THRU 1000-EXIT.
+           PERFORM 2000-CHECK-CONSENT
+               THRU 2000-EXIT.
+           PERFORM 3000-CLOSE-MASTER-FILE
+               THRU 3000-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      * OPEN THE CONSENT MASTER FILE.  IT MAY NOT EXIST YET IF NO      *
+      * CONSENT HAS EVER BEEN CAPTURED - THAT IS NOT AN ERROR HERE.    *
+      *****************************************************************
+       1000-OPEN-MASTER-FILE.
+           OPEN INPUT DPAYMAS-FILE.
+           IF DPAYCHK-MASTER-NOT-FOUND
+               OPEN OUTPUT DPAYMAS-FILE
+               CLOSE DPAYMAS-FILE
+               OPEN INPUT DPAYMAS-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-CHECK-CONSENT.
+           MOVE DFHCA-01-CONSENT-ID IN DFHCOMMAREA
+               TO DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD.
+           READ DPAYMAS-FILE
+               KEY IS DFHCA-01-CONSENT-ID IN DPAYMAS-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF DPAYCHK-MASTER-OK
+               IF DFHCA-01-CHECKPOINT-TOKEN IN DPAYMAS-RECORD
+                       NOT = SPACES
+                   AND DFHCA-01-CHECKPOINT-TOKEN IN DPAYMAS-RECORD
+                       = DFHCA-01-CHECKPOINT-TOKEN IN DFHCOMMAREA
+                   MOVE DPAYMAS-RECORD TO DFHCOMMAREA
+               ELSE
+                   IF DFHCA-01-CHECKPOINT-TOKEN IN DPAYMAS-RECORD
+                           NOT = SPACES
+                       MOVE DPAYCHK-RETCD-DUPLICATE
+                           TO DFHCA-01-RETURN-CD IN DFHCOMMAREA
+                       SET DFHCA-01-CONSENT-REJECTED IN DFHCOMMAREA
+                           TO TRUE
+                       MOVE DFHCA-01-CONSENT-ID IN DFHCOMMAREA
+                           TO DPAYCHK-MSG-CONSENT-ID
+                       MOVE DPAYCHK-MESSAGE
+                           TO DFHCA-01-ERROR-MSG IN DFHCOMMAREA
+                   END-IF
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       3000-CLOSE-MASTER-FILE.
+           CLOSE DPAYMAS-FILE.
+       3000-EXIT.
+           EXIT.
